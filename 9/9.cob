@@ -1,5 +1,6 @@
        >>SOURCE FORMAT FREE
-*> To run do `cobc -x 9.cob && ./9`
+*> To run do `cobc -x -I copybooks 9/9.cob && ./9` from the repo root,
+*> or `cobc -x -I ../copybooks 9.cob && ./9` from inside this directory
 IDENTIFICATION DIVISION.
 program-id. main8.
 author. Andrew.
@@ -7,29 +8,159 @@ date-written. Dec 9, 2021.
 
 ENVIRONMENT DIVISION.
 input-output section.
-file-control. 
-       select FP assign to "9.dat"
-           organization is line sequential 
+file-control.
+       select FP assign to dynamic WS-INPUT-FILE
+           organization is line sequential
+           access is sequential
+           file status is WS-FP-STATUS.
+       select RPT assign to "9RPT.dat"
+           organization is line sequential
+           access is sequential.
+       select BL assign to dynamic WS-BATCH-LIST-FILE
+           organization is line sequential
+           access is sequential
+           file status is WS-BL-STATUS.
+       select CKPT assign to dynamic WS-CKPT-FILE
+           organization is line sequential
+           access is sequential
+           file status is WS-CKPT-STATUS.
+       select AUDIT assign to "9AUDIT.dat"
+           organization is line sequential
+           access is sequential
+           file status is WS-AUDIT-STATUS.
+       select MAPOUT assign to "9MAP.dat"
+           organization is line sequential
            access is sequential.
 
 DATA DIVISION.
 FILE SECTION.
+*> currLine is sized wider than the 200-column data ceiling
+*> (WS-MAX-COLS minus the border) on purpose -- GnuCOBOL's LINE
+*> SEQUENTIAL read doesn't discard a physical line longer than the
+*> record, it carries the excess over into the next READ as a
+*> phantom record, which desyncs every line number reported from
+*> that point on. The headroom lets an over-wide line be read whole
+*> and reported (by 1100-VALIDATE-CURRENT-LINE, against its own
+*> correct line number) as the oversized line it actually is.
 FD FP.
 01 dataLayout.
-       02  currLine       PIC X(100).
+       02  currLine       PIC X(250).
+
+*> wide enough for the header and "ZONE:" lines, whose fixed text
+*> plus a full WS-INPUT-FILE (PIC X(100)) can run past the original
+*> 100-character width on a long dated-extract name.
+FD RPT.
+01 RPT-REC PIC X(150).
+
+FD BL.
+01 BL-REC PIC X(100).
+
+*> two record layouts share this file: one "H" header record
+*> carrying the scalar resume point, and one "V" record per row
+*> carrying that row's basin-flood visited flags (see 5000/5100
+*> below) -- a resumed run needs both, not just the scalars, or a
+*> basin straddling the resume row gets folded into the top-3 twice.
+FD CKPT.
+01 CKPT-HDR-REC.
+       02 CKPT-REC-TYPE PIC X(1).
+       02 CKPT-LINE PIC 9(4).
+       02 CKPT-TOTAL PIC 9(8).
+       02 CKPT-LP-COUNT PIC 9(6).
+       02 CKPT-BASIN-1 PIC 9(6).
+       02 CKPT-BASIN-2 PIC 9(6).
+       02 CKPT-BASIN-3 PIC 9(6).
+01 CKPT-VIS-REC.
+       02 CKPT-VIS-TYPE PIC X(1).
+       02 CKPT-VIS-ROW PIC 9(4).
+       02 CKPT-VIS-FLAGS PIC X(202).
+
+FD AUDIT.
+01 AUDIT-REC PIC X(100).
+
+FD MAPOUT.
+01 MAP-REC PIC X(202).
 
 WORKING-STORAGE SECTION.
-01 State.
-       02 WS-A occurs 102 times INDEXED BY J.
-           03 WS-B PIC X(11) value 10 OCCURS 102 TIMES INDEXED BY I.
+*> risk report (replaces the bare console DISPLAY of Total)
+01 WS-INPUT-FILE PIC X(100) value "9.dat".
+01 WS-FP-STATUS PIC XX value "00".
+01 WS-ARG-COUNT PIC 99 value 0.
+01 WS-RUN-DATE PIC 9(8) value 0.
+01 WS-RUN-TIME PIC 9(8) value 0.
+
+*> daily run audit log -- one line per execution of main8, appended
+*> to a log that accumulates across every run rather than a single
+*> zone's report
+01 WS-LP-COUNT PIC 9(6) value 0.
+01 WS-GRAND-LP-COUNT PIC 9(6) value 0.
+01 WS-AUDIT-FILE-NAME PIC X(100) value SPACES.
+01 WS-AUDIT-STATUS PIC XX value "00".
+01 WS-AUDIT-LP-COUNT PIC 9(6) value 0.
+01 WS-AUDIT-LP-COUNT-ED PIC Z(5)9.
+01 WS-AUDIT-TOTAL PIC 9(10) value 0.
+01 WS-AUDIT-TOTAL-ED PIC Z(9)9.
+
+*> batch mode -- a driver list of grid files, one per zone, rolled
+*> up into a single consolidated report with a grand-total trailer
+01 WS-BATCH-LIST-FILE PIC X(100) value SPACES.
+01 WS-BL-STATUS PIC XX value "00".
+01 WS-BATCH-SWITCH PIC X value "N".
+       88 WS-IS-BATCH value "Y".
+01 WS-BATCH-EOF PIC X value "N".
+       88 WS-BATCH-DONE value "Y".
+*> visual sanity-check map -- reprints the grid with every detected
+*> low point starred, for comparing the scan against the raw input
+01 WS-MAP-SWITCH PIC X value "N".
+       88 WS-SHOW-MAP value "Y".
+01 WS-NEXT-ARG PIC X(100) value SPACES.
+
+01 WS-ZONE-COUNT PIC 9(4) value 0.
+01 WS-ZONE-COUNT-ED PIC Z(3)9.
+01 WS-GRAND-TOTAL PIC 9(10) value 0.
+01 WS-GRAND-TOTAL-ED PIC Z(9)9.
+01 WS-ROW-ED PIC Z(3)9.
+01 WS-COL-ED PIC Z(3)9.
+01 WS-DEPTH-ED PIC Z9.
+01 WS-RISK-ED PIC ZZ9.
+01 WS-TOTAL-ED PIC Z(7)9.
+
+*> grid size is derived from the input file rather than fixed --
+*> the grid table itself (WS-A/WS-B), its visited-flags twin
+*> (State2/WS-VROW/WS-VCOL), and the row/column bookkeeping around
+*> them are shared with any other program over this grid via the
+*> GRIDLAY copybook, rather than hand-duplicated here.
+COPY GRIDLAY.
+
+01 WS-SCAN-POS PIC 999 value 0.
+01 WS-CURR-LINE-LEN PIC 9(4) value 0.
+01 WS-FILE-LINE-NUM PIC 9(6) value 0.
+
+*> checkpoint/restart -- one checkpoint file per extract (named off
+*> WS-INPUT-FILE), holding the next row to score, the running Total,
+*> low-point count, and top-3 basin sizes as of the last save, so a
+*> job that abends partway through a large extract resumes the scan
+*> instead of rescoring it from row 2. Cleared back to empty on a
+*> clean finish.
+01 WS-CKPT-FILE PIC X(110) value SPACES.
+01 WS-CKPT-STATUS PIC XX value "00".
+01 WS-CKPT-INTERVAL PIC 99 value 10.
+01 WS-CKPT-START-LINE PIC 9999 value 2.
+01 WS-CKPT-NEXT-LINE PIC 9999 value 0.
+01 WS-CKPT-DIV PIC 9999 value 0.
+01 WS-CKPT-RESUMED-SWITCH PIC X value "N".
+       88 WS-IS-RESUMED value "Y".
+01 WS-CKPT-REM PIC 99 value 0.
+01 WS-CKPT-VIS-ROW PIC 9(4) value 0.
+01 WS-CKPT-VIS-COL PIC 9(4) value 0.
+01 WS-CKPT-VIS-FLAG PIC 9 value 0.
 
 01 MaxBoarder PIC 99 value 10.
-01 lineCounter PIC 999 value 0.
-01 charCounter PIC 999 value 0.
-01 fakeCounter1 PIC 999 value 0.
-01 fakeCounter2 PIC 999 value 0.
-01 fakeCounter3 PIC 999 value 0.
-01 fakeCounter4 PIC 999 value 0.
+01 lineCounter PIC 9999 value 0.
+01 charCounter PIC 9999 value 0.
+01 fakeCounter1 PIC 9999 value 0.
+01 fakeCounter2 PIC 9999 value 0.
+01 fakeCounter3 PIC 9999 value 0.
+01 fakeCounter4 PIC 9999 value 0.
 01 temp PIC 99 value 0.
 01 temp1 PIC 99 value 0.
 01 temp2 PIC 99 value 0.
@@ -38,68 +169,770 @@ WORKING-STORAGE SECTION.
 01 Total PIC 99999999 value 0.
 01 END-OF-FILE PIC Z(1).
 
+*> basin sizing (Part 2) -- the stack used to flood-fill outward
+*> from a low point until it hits a wall (a cell valued 9). Sized
+*> to the same ceiling as WS-MAX-ROWS x WS-MAX-COLS.
+01 WS-BASIN-STACK.
+       02 WS-BS-ROW PIC 9999 OCCURS 202404 TIMES.
+       02 WS-BS-COL PIC 9999 OCCURS 202404 TIMES.
+01 WS-STACK-TOP PIC 9(6) value 0.
+01 WS-PUSH-ROW PIC 9999 value 0.
+01 WS-PUSH-COL PIC 9999 value 0.
+01 WS-BASIN-ROW PIC 9999 value 0.
+01 WS-BASIN-COL PIC 9999 value 0.
+01 WS-BASIN-SIZE PIC 9(6) value 0.
+01 WS-BASIN-1 PIC 9(6) value 0.
+01 WS-BASIN-2 PIC 9(6) value 0.
+01 WS-BASIN-3 PIC 9(6) value 0.
+*> three disjoint basins can't exceed the grid's total cell count
+*> (WS-MAX-ROWS x WS-MAX-COLS, just over 200,000) between them, so
+*> the largest legitimate product (each near a third of that) is
+*> on the order of 10**14 -- sized with headroom above that.
+01 WS-BASIN-PRODUCT PIC 9(15) value 0.
+
 PROCEDURE DIVISION.
-*> open file and read
-OPEN INPUT FP
-READ FP
-       AT END MOVE 1 TO END-OF-FILE
-END-READ
+*> which extract to read: a command-line argument wins, then the
+*> INPUT_FILE environment variable, else the "9.dat" default --
+*> so a dated extract can sit on disk without overwriting 9.dat.
+*> "-BATCH listfile" (or environment variable BATCH_LIST) instead
+*> names a file holding one zone extract name per line.
+ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+IF WS-ARG-COUNT > 0 THEN
+       ACCEPT WS-INPUT-FILE FROM ARGUMENT-VALUE
+       IF WS-INPUT-FILE = "-BATCH" THEN
+           SET WS-IS-BATCH TO TRUE
+           ACCEPT WS-BATCH-LIST-FILE FROM ARGUMENT-VALUE
+           IF WS-ARG-COUNT > 2 THEN
+               ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+               IF WS-NEXT-ARG = "-MAP" THEN
+                   SET WS-SHOW-MAP TO TRUE
+               END-IF
+           END-IF
+       ELSE
+           IF WS-ARG-COUNT > 1 THEN
+               ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+               IF WS-NEXT-ARG = "-MAP" THEN
+                   SET WS-SHOW-MAP TO TRUE
+               END-IF
+           END-IF
+       END-IF
+ELSE
+       ACCEPT WS-INPUT-FILE FROM ENVIRONMENT "INPUT_FILE"
+       IF WS-INPUT-FILE = SPACES THEN
+           MOVE "9.dat" TO WS-INPUT-FILE
+       END-IF
+       ACCEPT WS-BATCH-LIST-FILE FROM ENVIRONMENT "BATCH_LIST"
+       IF WS-BATCH-LIST-FILE not = SPACES THEN
+           SET WS-IS-BATCH TO TRUE
+       END-IF
+       ACCEPT WS-NEXT-ARG FROM ENVIRONMENT "SHOW_MAP"
+       IF WS-NEXT-ARG not = SPACES THEN
+           SET WS-SHOW-MAP TO TRUE
+       END-IF
+END-IF
 
-IF END-OF-FILE = 1
-       CLOSE FP
+ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+ACCEPT WS-RUN-TIME FROM TIME
+
+IF WS-IS-BATCH THEN
+       PERFORM 4000-RUN-BATCH
+ELSE
+       PERFORM 4100-RUN-SINGLE
 END-IF
 
-MOVE 0 TO END-OF-FILE.
+STOP RUN.
 
-*> debug
-*> DISPLAY State.
-*> for line in file
-MOVE 2 to lineCounter
-PERFORM UNTIL END-OF-FILE = 1
-       SET charCounter to 2
-       PERFORM UNTIL charCounter = 102
-           COMPUTE fakeCounter1 = charCounter - 1
-           *> display currLine(fakeCounter1:1) with no advancing
-           *> SET WS-B(lineCounter, charCounter) to 1
-           MOVE currLine(fakeCounter1:1) to WS-B(lineCounter, charCounter)
-           MOVE WS-B(lineCounter, charCounter) to temp
-           MOVE temp to WS-B(lineCounter, charCounter)
-           COMPUTE charCounter = charCounter + 1
+*> ---------------------------------------------------------------
+*> 4100-RUN-SINGLE
+*> Today's one-extract mode: score WS-INPUT-FILE and close the
+*> report out with a single TOTAL RISK trailer.
+*> ---------------------------------------------------------------
+4100-RUN-SINGLE.
+       OPEN OUTPUT RPT
+       IF WS-SHOW-MAP THEN
+           OPEN OUTPUT MAPOUT
+       END-IF
+       PERFORM 3000-PROCESS-GRID-FILE
+
+       MOVE Total TO WS-TOTAL-ED
+       MOVE SPACES TO RPT-REC
+       STRING "TOTAL RISK:" SPACE WS-TOTAL-ED
+              DELIMITED BY SIZE INTO RPT-REC
+       WRITE RPT-REC
+       CLOSE RPT
+       IF WS-SHOW-MAP THEN
+           CLOSE MAPOUT
+       END-IF
+
+       MOVE WS-INPUT-FILE TO WS-AUDIT-FILE-NAME
+       MOVE WS-LP-COUNT TO WS-AUDIT-LP-COUNT
+       MOVE Total TO WS-AUDIT-TOTAL
+       PERFORM 6000-WRITE-AUDIT-LOG
+
+       DISPLAY "Count:" SPACE Total SPACE "Basins:" SPACE
+               WS-BASIN-PRODUCT.
+
+*> ---------------------------------------------------------------
+*> 4000-RUN-BATCH
+*> Walks WS-BATCH-LIST-FILE (one zone extract name per line),
+*> scoring each the same way 4100-RUN-SINGLE scores one file, and
+*> rolls the zone subtotals into a grand total trailer.
+*> ---------------------------------------------------------------
+4000-RUN-BATCH.
+       OPEN OUTPUT RPT
+       IF WS-SHOW-MAP THEN
+           OPEN OUTPUT MAPOUT
+       END-IF
+       OPEN INPUT BL
+       IF WS-BL-STATUS not = "00" THEN
+           DISPLAY "MAIN8: CANNOT OPEN BATCH LIST FILE "
+                   WS-BATCH-LIST-FILE " STATUS " WS-BL-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+       READ BL
+           AT END MOVE "Y" TO WS-BATCH-EOF
+       END-READ
+
+       MOVE 0 TO WS-GRAND-TOTAL
+       MOVE 0 TO WS-GRAND-LP-COUNT
+       MOVE 0 TO WS-ZONE-COUNT
+       PERFORM UNTIL WS-BATCH-DONE
+           MOVE BL-REC TO WS-INPUT-FILE
+           PERFORM 3000-PROCESS-GRID-FILE
+           ADD 1 TO WS-ZONE-COUNT
+           ADD Total TO WS-GRAND-TOTAL
+           ADD WS-LP-COUNT TO WS-GRAND-LP-COUNT
+
+           MOVE Total TO WS-TOTAL-ED
+           MOVE SPACES TO RPT-REC
+           STRING "ZONE:" DELIMITED BY SIZE
+                  SPACE DELIMITED BY SIZE
+                  WS-INPUT-FILE DELIMITED BY SPACE
+                  SPACE DELIMITED BY SIZE
+                  "SUBTOTAL RISK:" DELIMITED BY SIZE
+                  SPACE DELIMITED BY SIZE
+                  WS-TOTAL-ED DELIMITED BY SIZE
+                  INTO RPT-REC
+           WRITE RPT-REC
+
+           READ BL
+               AT END MOVE "Y" TO WS-BATCH-EOF
+           END-READ
+       END-PERFORM
+       CLOSE BL
+
+       MOVE WS-ZONE-COUNT TO WS-ZONE-COUNT-ED
+       MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-ED
+       MOVE SPACES TO RPT-REC
+       STRING "GRAND TOTAL RISK:" SPACE WS-GRAND-TOTAL-ED SPACE
+              "ZONES:" SPACE WS-ZONE-COUNT-ED
+              DELIMITED BY SIZE INTO RPT-REC
+       WRITE RPT-REC
+       CLOSE RPT
+       IF WS-SHOW-MAP THEN
+           CLOSE MAPOUT
+       END-IF
+
+       MOVE WS-BATCH-LIST-FILE TO WS-AUDIT-FILE-NAME
+       MOVE WS-GRAND-LP-COUNT TO WS-AUDIT-LP-COUNT
+       MOVE WS-GRAND-TOTAL TO WS-AUDIT-TOTAL
+       PERFORM 6000-WRITE-AUDIT-LOG
+
+       DISPLAY "Zones:" SPACE WS-ZONE-COUNT-ED SPACE
+               "Grand Total:" SPACE WS-GRAND-TOTAL-ED.
+
+*> ---------------------------------------------------------------
+*> 3000-PROCESS-GRID-FILE
+*> Scores one grid extract (named in WS-INPUT-FILE) end to end --
+*> size the grid, validate and load it into WS-B, find low points
+*> and their basins, and append the zone's header/detail lines to
+*> the already-open RPT file. Total, the low-point count, and the
+*> top-3 basin sizes are reset on entry so this can be PERFORMed
+*> once per zone in batch mode without carrying a prior zone's
+*> figures forward -- 5000-LOAD-CHECKPOINT then overwrites that
+*> fresh-zero state with whatever was checkpointed if this zone's
+*> scan is resuming partway through.
+*> ---------------------------------------------------------------
+3000-PROCESS-GRID-FILE.
+       MOVE 0 TO Total
+       MOVE 0 TO WS-LP-COUNT
+       MOVE 0 TO WS-BASIN-1
+       MOVE 0 TO WS-BASIN-2
+       MOVE 0 TO WS-BASIN-3
+       MOVE 0 TO WS-BASIN-PRODUCT
+
+       *> first pass: size the grid from the input file itself --
+       *> the column count comes from the length of the first
+       *> line, the row count from however many lines it has
+       MOVE 0 TO END-OF-FILE
+       OPEN INPUT FP
+       IF WS-FP-STATUS not = "00" THEN
+           DISPLAY "MAIN8: CANNOT OPEN INPUT FILE " WS-INPUT-FILE
+                   " STATUS " WS-FP-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+       READ FP
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ
+
+       IF END-OF-FILE not = 1
+           PERFORM 1000-COMPUTE-LINE-LENGTH
+       END-IF
+
+       MOVE 0 TO WS-DATA-ROWS
+       PERFORM UNTIL END-OF-FILE = 1
+           ADD 1 TO WS-DATA-ROWS
+           READ FP
+               AT END MOVE 1 TO END-OF-FILE
+           END-READ
        END-PERFORM
 
-       COMPUTE lineCounter = lineCounter + 1
+       CLOSE FP
+
+       COMPUTE NUM-ROWS = WS-DATA-ROWS + 2
+       COMPUTE NUM-COLS = WS-DATA-COLS + 2
+
+       IF NUM-ROWS > WS-MAX-ROWS or NUM-COLS > WS-MAX-COLS THEN
+           DISPLAY "MAIN8: GRID " WS-DATA-ROWS "X" WS-DATA-COLS
+                   " EXCEEDS MAXIMUM SUPPORTED SIZE"
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       PERFORM 3500-CLEAR-VISITED
+       PERFORM 3600-CLEAR-LOWPOINTS
+       PERFORM 3700-CLEAR-GRID
+
+       *> second pass: validate and populate WS-B now that the
+       *> table is sized
+       MOVE 0 TO END-OF-FILE
+       OPEN INPUT FP
+       IF WS-FP-STATUS not = "00" THEN
+           DISPLAY "MAIN8: CANNOT OPEN INPUT FILE " WS-INPUT-FILE
+                   " STATUS " WS-FP-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
        READ FP
            AT END MOVE 1 TO END-OF-FILE
        END-READ
-END-PERFORM
-*> DISPLAY State.
 
-*> calculate
+       MOVE 2 to lineCounter
+       PERFORM UNTIL END-OF-FILE = 1
+           PERFORM 1100-VALIDATE-CURRENT-LINE
+           SET charCounter to 2
+           PERFORM UNTIL charCounter = NUM-COLS
+               COMPUTE fakeCounter1 = charCounter - 1
+               MOVE currLine(fakeCounter1:1) to WS-B(lineCounter, charCounter)
+               MOVE WS-B(lineCounter, charCounter) to temp
+               MOVE temp to WS-B(lineCounter, charCounter)
+               COMPUTE charCounter = charCounter + 1
+           END-PERFORM
+
+           COMPUTE lineCounter = lineCounter + 1
+           READ FP
+               AT END MOVE 1 TO END-OF-FILE
+           END-READ
+       END-PERFORM
+       CLOSE FP
+
+       *> calculate
+       PERFORM 5000-LOAD-CHECKPOINT
+
+       MOVE SPACES TO RPT-REC
+       STRING "RISK REPORT" DELIMITED BY SIZE
+              SPACE DELIMITED BY SIZE
+              "DATE:" DELIMITED BY SIZE
+              SPACE DELIMITED BY SIZE
+              WS-RUN-DATE DELIMITED BY SIZE
+              SPACE DELIMITED BY SIZE
+              "FILE:" DELIMITED BY SIZE
+              SPACE DELIMITED BY SIZE
+              WS-INPUT-FILE DELIMITED BY SPACE
+              INTO RPT-REC
+       WRITE RPT-REC
+
+       IF WS-IS-RESUMED THEN
+           MOVE WS-CKPT-START-LINE TO WS-ROW-ED
+           MOVE SPACES TO RPT-REC
+           STRING "NOTE: RESUMED AT ROW:" SPACE WS-ROW-ED SPACE
+                  "TOTALS ARE WHOLE-GRID;" SPACE
+                  "EARLIER ROWS HAVE NO DETAIL LINE"
+                  DELIMITED BY SIZE INTO RPT-REC
+           WRITE RPT-REC
+       END-IF
+
+       MOVE WS-CKPT-START-LINE to lineCounter
+       PERFORM UNTIL lineCounter = NUM-ROWS
+           SET charCounter to 2
+           PERFORM UNTIL charCounter = NUM-COLS
+               COMPUTE fakeCounter1 = charCounter - 1
+               COMPUTE fakeCounter2 = lineCounter - 1
+               COMPUTE fakeCounter3 = charCounter + 1
+               COMPUTE fakeCounter4 = lineCounter + 1
+               IF WS-B(lineCounter, fakeCounter1) > WS-B(lineCounter, charCounter) and
+               WS-B(lineCounter, fakeCounter3) > WS-B(lineCounter, charCounter) and
+               WS-B(fakeCounter2, charCounter) > WS-B(lineCounter, charCounter) and
+               WS-B(fakeCounter4, charCounter) > WS-B(lineCounter, charCounter) THEN
+                   MOVE WS-B(lineCounter, charCounter) to temp
+                   COMPUTE Total = Total + temp + 1
+                   ADD 1 TO WS-LP-COUNT
+                   MOVE 1 TO WS-LPFLAG(lineCounter, charCounter)
+
+                   MOVE lineCounter TO WS-ROW-ED
+                   MOVE charCounter TO WS-COL-ED
+                   MOVE temp TO WS-DEPTH-ED
+                   COMPUTE temp1 = temp + 1
+                   MOVE temp1 TO WS-RISK-ED
+                   MOVE SPACES TO RPT-REC
+                   STRING "ROW:" SPACE WS-ROW-ED SPACE
+                          "COL:" SPACE WS-COL-ED SPACE
+                          "DEPTH:" SPACE WS-DEPTH-ED SPACE
+                          "RISK:" SPACE WS-RISK-ED
+                          DELIMITED BY SIZE INTO RPT-REC
+                   WRITE RPT-REC
+
+                   *> this low point anchors a basin -- size it out
+                   *> to the surrounding walls (cells valued 9) and
+                   *> fold the size into the top-3 basins seen so far
+                   MOVE lineCounter TO WS-BASIN-ROW
+                   MOVE charCounter TO WS-BASIN-COL
+                   PERFORM 2000-SIZE-BASIN
+                   PERFORM 2200-UPDATE-TOP-3-BASINS
+               END-IF
+               COMPUTE charCounter = charCounter + 1
+           END-PERFORM
+
+           DIVIDE lineCounter BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-DIV REMAINDER WS-CKPT-REM
+           IF WS-CKPT-REM = 0 THEN
+               PERFORM 5100-WRITE-CHECKPOINT
+           END-IF
+
+           COMPUTE lineCounter = lineCounter + 1
+       END-PERFORM
+
+       COMPUTE WS-BASIN-PRODUCT = WS-BASIN-1 * WS-BASIN-2 * WS-BASIN-3.
+
+       IF WS-SHOW-MAP THEN
+           PERFORM 7000-WRITE-MAP
+       END-IF
+
+       PERFORM 5200-CLEAR-CHECKPOINT.
+
+*> ---------------------------------------------------------------
+*> 3500-CLEAR-VISITED
+*> Zeroes the basin-visited flags for the current NUM-ROWS x
+*> NUM-COLS extent, so a prior zone's flags in batch mode don't
+*> leak into the next one.
+*> ---------------------------------------------------------------
+3500-CLEAR-VISITED.
+       MOVE 1 TO lineCounter
+       PERFORM UNTIL lineCounter > NUM-ROWS
+           MOVE 1 TO charCounter
+           PERFORM UNTIL charCounter > NUM-COLS
+               MOVE 0 TO WS-VCOL(lineCounter, charCounter)
+               COMPUTE charCounter = charCounter + 1
+           END-PERFORM
+           COMPUTE lineCounter = lineCounter + 1
+       END-PERFORM.
+
+*> ---------------------------------------------------------------
+*> 3600-CLEAR-LOWPOINTS
+*> Zeroes the low-point flags for the current NUM-ROWS x NUM-COLS
+*> extent, so a prior zone's low points in batch mode don't leak
+*> into the next zone's map.
+*> ---------------------------------------------------------------
+3600-CLEAR-LOWPOINTS.
+       MOVE 1 TO lineCounter
+       PERFORM UNTIL lineCounter > NUM-ROWS
+           MOVE 1 TO charCounter
+           PERFORM UNTIL charCounter > NUM-COLS
+               MOVE 0 TO WS-LPFLAG(lineCounter, charCounter)
+               COMPUTE charCounter = charCounter + 1
+           END-PERFORM
+           COMPUTE lineCounter = lineCounter + 1
+       END-PERFORM.
+
+*> ---------------------------------------------------------------
+*> 3700-CLEAR-GRID
+*> Resets every cell in the current NUM-ROWS x NUM-COLS extent --
+*> border cells and interior alike -- back to the "10" sentinel
+*> before the populate pass writes this zone's real digits into its
+*> interior. Without this, a zone's border cells (row 1, row
+*> NUM-ROWS, col 1, col NUM-COLS) only get reset if a prior zone in
+*> batch mode happened to leave them untouched; if a wider or taller
+*> zone ran first, those positions were real interior digits in that
+*> zone and are left holding that leftover digit instead of "10",
+*> which can break the low-point/basin-wall comparisons at this
+*> zone's own edge. The populate pass below only ever writes the
+*> interior (rows 2 to NUM-ROWS - 1, cols 2 to NUM-COLS - 1), so
+*> resetting the whole extent first leaves the border cells at "10"
+*> once populate is done, same as a fresh WS-B would be for a
+*> single-zone run.
+*> ---------------------------------------------------------------
+3700-CLEAR-GRID.
+       MOVE 1 TO lineCounter
+       PERFORM UNTIL lineCounter > NUM-ROWS
+           MOVE 1 TO charCounter
+           PERFORM UNTIL charCounter > NUM-COLS
+               MOVE "10" TO WS-B(lineCounter, charCounter)
+               COMPUTE charCounter = charCounter + 1
+           END-PERFORM
+           COMPUTE lineCounter = lineCounter + 1
+       END-PERFORM.
+
+*> ---------------------------------------------------------------
+*> 5000-LOAD-CHECKPOINT
+*> Looks for a checkpoint left behind by a prior run against this
+*> same WS-INPUT-FILE. If one exists, the scan resumes at the saved
+*> row with the saved Total, low-point count, and top-3 basin sizes
+*> restored, plus (5050) every cell's basin-flood visited flag as of
+*> the last save -- without the visited flags back, a basin that
+*> straddles the resume row (a low point before it, another after it,
+*> both reaching the same connected region) gets flood-filled and
+*> folded into the top-3 a second time on the resumed run, since
+*> nothing would stop the second low point's flood from re-walking
+*> cells the first low point's flood already counted. A missing or
+*> out-of-range checkpoint is treated as "start fresh".
+*> ---------------------------------------------------------------
+5000-LOAD-CHECKPOINT.
+       MOVE 2 TO WS-CKPT-START-LINE
+       MOVE "N" TO WS-CKPT-RESUMED-SWITCH
+       MOVE SPACES TO WS-CKPT-FILE
+       STRING WS-INPUT-FILE DELIMITED BY SPACE ".CKPT"
+              DELIMITED BY SIZE INTO WS-CKPT-FILE
+
+       OPEN INPUT CKPT
+       IF WS-CKPT-STATUS = "00" THEN
+           READ CKPT
+               AT END CONTINUE
+               NOT AT END
+                   IF CKPT-REC-TYPE = "H" and
+                      CKPT-LINE >= 2 and CKPT-LINE < NUM-ROWS THEN
+                       MOVE CKPT-LINE TO WS-CKPT-START-LINE
+                       MOVE CKPT-TOTAL TO Total
+                       MOVE CKPT-LP-COUNT TO WS-LP-COUNT
+                       MOVE CKPT-BASIN-1 TO WS-BASIN-1
+                       MOVE CKPT-BASIN-2 TO WS-BASIN-2
+                       MOVE CKPT-BASIN-3 TO WS-BASIN-3
+                       SET WS-IS-RESUMED TO TRUE
+                       PERFORM 5050-LOAD-VISITED-FLAGS
+                   END-IF
+           END-READ
+           CLOSE CKPT
+       END-IF.
+
+*> ---------------------------------------------------------------
+*> 5050-LOAD-VISITED-FLAGS
+*> Reads the "V" rows following the header record and restores
+*> WS-VCOL from them, one row per record. Only reached once the
+*> header has already passed its range check, so every "V" record in
+*> the file belongs to this same resumed run.
+*> ---------------------------------------------------------------
+5050-LOAD-VISITED-FLAGS.
+       READ CKPT
+           AT END CONTINUE
+           NOT AT END
+               PERFORM UNTIL WS-CKPT-STATUS = "10"
+                   IF CKPT-VIS-TYPE = "V" THEN
+                       MOVE CKPT-VIS-ROW TO WS-CKPT-VIS-ROW
+                       MOVE 1 TO WS-CKPT-VIS-COL
+                       PERFORM UNTIL WS-CKPT-VIS-COL > NUM-COLS
+                           IF CKPT-VIS-FLAGS(WS-CKPT-VIS-COL:1) = "1" THEN
+                               MOVE 1 TO
+                                  WS-VCOL(WS-CKPT-VIS-ROW, WS-CKPT-VIS-COL)
+                           END-IF
+                           COMPUTE WS-CKPT-VIS-COL = WS-CKPT-VIS-COL + 1
+                       END-PERFORM
+                   END-IF
+                   READ CKPT
+                       AT END MOVE "10" TO WS-CKPT-STATUS
+                   END-READ
+               END-PERFORM
+       END-READ.
+
+*> ---------------------------------------------------------------
+*> 5100-WRITE-CHECKPOINT
+*> Saves the row to resume at (the one after lineCounter, the row
+*> just finished) along with the running Total, low-point count, and
+*> top-3 basin sizes, plus (5150) the current state of every cell's
+*> basin-flood visited flag, so a resume picks all of it back up
+*> rather than just the scalars.
+*> ---------------------------------------------------------------
+5100-WRITE-CHECKPOINT.
+       COMPUTE WS-CKPT-NEXT-LINE = lineCounter + 1
+       OPEN OUTPUT CKPT
+       MOVE "H" TO CKPT-REC-TYPE
+       MOVE WS-CKPT-NEXT-LINE TO CKPT-LINE
+       MOVE Total TO CKPT-TOTAL
+       MOVE WS-LP-COUNT TO CKPT-LP-COUNT
+       MOVE WS-BASIN-1 TO CKPT-BASIN-1
+       MOVE WS-BASIN-2 TO CKPT-BASIN-2
+       MOVE WS-BASIN-3 TO CKPT-BASIN-3
+       WRITE CKPT-HDR-REC
+       PERFORM 5150-WRITE-VISITED-FLAGS
+       CLOSE CKPT.
+
+*> ---------------------------------------------------------------
+*> 5150-WRITE-VISITED-FLAGS
+*> Writes one "V" record per row of the current NUM-ROWS x NUM-COLS
+*> extent, each carrying that row's WS-VCOL flags as a string of
+*> "1"/"0" characters -- the flood fill can reach forward into rows
+*> lineCounter hasn't gotten to yet, so the whole extent is saved on
+*> every checkpoint, not just the rows scored so far.
+*> ---------------------------------------------------------------
+5150-WRITE-VISITED-FLAGS.
+       MOVE 1 TO WS-CKPT-VIS-ROW
+       PERFORM UNTIL WS-CKPT-VIS-ROW > NUM-ROWS
+           MOVE "V" TO CKPT-VIS-TYPE
+           MOVE WS-CKPT-VIS-ROW TO CKPT-VIS-ROW
+           MOVE SPACES TO CKPT-VIS-FLAGS
+           MOVE 1 TO WS-CKPT-VIS-COL
+           PERFORM UNTIL WS-CKPT-VIS-COL > NUM-COLS
+               IF WS-VCOL(WS-CKPT-VIS-ROW, WS-CKPT-VIS-COL) = 0 THEN
+                   MOVE "0" TO CKPT-VIS-FLAGS(WS-CKPT-VIS-COL:1)
+               ELSE
+                   MOVE "1" TO CKPT-VIS-FLAGS(WS-CKPT-VIS-COL:1)
+               END-IF
+               COMPUTE WS-CKPT-VIS-COL = WS-CKPT-VIS-COL + 1
+           END-PERFORM
+           WRITE CKPT-VIS-REC
+           COMPUTE WS-CKPT-VIS-ROW = WS-CKPT-VIS-ROW + 1
+       END-PERFORM.
+
+*> ---------------------------------------------------------------
+*> 5200-CLEAR-CHECKPOINT
+*> A zone that scored clean through to the end no longer needs its
+*> checkpoint -- leave the file empty so the next run against this
+*> extract starts fresh rather than resuming mid-grid.
+*> ---------------------------------------------------------------
+5200-CLEAR-CHECKPOINT.
+       OPEN OUTPUT CKPT
+       CLOSE CKPT.
+
+*> ---------------------------------------------------------------
+*> 6000-WRITE-AUDIT-LOG
+*> Appends one line to the running 9AUDIT.dat log for this
+*> execution: when it ran, what it read, how many low points it
+*> found, and the risk total (the zone's own figures for a single
+*> run, the rolled-up figures across all zones for a batch run).
+*> ---------------------------------------------------------------
+6000-WRITE-AUDIT-LOG.
+       MOVE WS-AUDIT-LP-COUNT TO WS-AUDIT-LP-COUNT-ED
+       MOVE WS-AUDIT-TOTAL TO WS-AUDIT-TOTAL-ED
+
+       *> OPEN EXTEND requires the log to already exist -- the very
+       *> first run anywhere creates it
+       OPEN EXTEND AUDIT
+       IF WS-AUDIT-STATUS not = "00" THEN
+           OPEN OUTPUT AUDIT
+           CLOSE AUDIT
+           OPEN EXTEND AUDIT
+       END-IF
+
+       MOVE SPACES TO AUDIT-REC
+       STRING "TIMESTAMP:" DELIMITED BY SIZE
+              SPACE DELIMITED BY SIZE
+              WS-RUN-DATE DELIMITED BY SIZE
+              SPACE DELIMITED BY SIZE
+              WS-RUN-TIME DELIMITED BY SIZE
+              SPACE DELIMITED BY SIZE
+              "FILE:" DELIMITED BY SIZE
+              SPACE DELIMITED BY SIZE
+              WS-AUDIT-FILE-NAME DELIMITED BY SPACE
+              SPACE DELIMITED BY SIZE
+              "LOWPOINTS:" DELIMITED BY SIZE
+              SPACE DELIMITED BY SIZE
+              WS-AUDIT-LP-COUNT-ED DELIMITED BY SIZE
+              SPACE DELIMITED BY SIZE
+              "TOTAL:" DELIMITED BY SIZE
+              SPACE DELIMITED BY SIZE
+              WS-AUDIT-TOTAL-ED DELIMITED BY SIZE
+              INTO AUDIT-REC
+       WRITE AUDIT-REC
+       CLOSE AUDIT.
+
+*> ---------------------------------------------------------------
+*> 7000-WRITE-MAP
+*> Reprints the current zone's grid to 9MAP.dat (MAPOUT) with every
+*> cell the scan flagged as a low point shown as "*" in place of its
+*> digit, for a visual check against the raw input. Runs only when
+*> WS-SHOW-MAP is set ("-MAP" on the command line, or SHOW_MAP in
+*> the environment).
+*> ---------------------------------------------------------------
+7000-WRITE-MAP.
+       MOVE SPACES TO MAP-REC
+       STRING "MAP:" DELIMITED BY SIZE
+              SPACE DELIMITED BY SIZE
+              "FILE:" DELIMITED BY SIZE
+              SPACE DELIMITED BY SIZE
+              WS-INPUT-FILE DELIMITED BY SPACE
+              INTO MAP-REC
+       WRITE MAP-REC
+
+       IF WS-IS-RESUMED THEN
+           MOVE WS-CKPT-START-LINE TO WS-ROW-ED
+           MOVE SPACES TO MAP-REC
+           STRING "NOTE: RESUMED AT ROW:" SPACE WS-ROW-ED SPACE
+                  "LOW POINTS BEFORE THAT ROW ARE NOT STARRED HERE"
+                  DELIMITED BY SIZE INTO MAP-REC
+           WRITE MAP-REC
+       END-IF
+
+       MOVE 2 TO lineCounter
+       PERFORM UNTIL lineCounter = NUM-ROWS
+           MOVE SPACES TO MAP-REC
+           SET charCounter to 2
+           PERFORM UNTIL charCounter = NUM-COLS
+               *> each cell holds its digit zero-padded to two
+               *> characters (the round trip through temp during
+               *> validation), so the printable digit is the second
+               *> character, not the first
+               COMPUTE fakeCounter1 = charCounter - 1
+               MOVE WS-B(lineCounter, charCounter)(2:1)
+                   TO MAP-REC(fakeCounter1:1)
+               IF WS-LPFLAG(lineCounter, charCounter) = 1 THEN
+                   MOVE "*" TO MAP-REC(fakeCounter1:1)
+               END-IF
+               COMPUTE charCounter = charCounter + 1
+           END-PERFORM
+           WRITE MAP-REC
+           COMPUTE lineCounter = lineCounter + 1
+       END-PERFORM.
+
+*> ---------------------------------------------------------------
+*> 1000-COMPUTE-LINE-LENGTH
+*> Derives WS-DATA-COLS from the first data record by scanning
+*> back from the end of currLine for the last non-blank column.
+*> ---------------------------------------------------------------
+1000-COMPUTE-LINE-LENGTH.
+       MOVE 250 TO WS-SCAN-POS
+       MOVE 0 TO WS-DATA-COLS
+       PERFORM UNTIL WS-SCAN-POS = 0
+           IF currLine(WS-SCAN-POS:1) not = SPACE THEN
+               MOVE WS-SCAN-POS TO WS-DATA-COLS
+               MOVE 0 TO WS-SCAN-POS
+           ELSE
+               SUBTRACT 1 FROM WS-SCAN-POS
+           END-IF
+       END-PERFORM.
+
+*> ---------------------------------------------------------------
+*> 1100-VALIDATE-CURRENT-LINE
+*> Guards against a corrupted or truncated extract: the current
+*> record must be exactly as wide as the first data line, and every
+*> character in it must be a digit 0-9, before it is allowed into
+*> WS-B. Either failure abends the run naming the offending line.
+*> ---------------------------------------------------------------
+1100-VALIDATE-CURRENT-LINE.
+       COMPUTE WS-FILE-LINE-NUM = lineCounter - 1
+
+       MOVE 250 TO WS-SCAN-POS
+       MOVE 0 TO WS-CURR-LINE-LEN
+       PERFORM UNTIL WS-SCAN-POS = 0
+           IF currLine(WS-SCAN-POS:1) not = SPACE THEN
+               MOVE WS-SCAN-POS TO WS-CURR-LINE-LEN
+               MOVE 0 TO WS-SCAN-POS
+           ELSE
+               SUBTRACT 1 FROM WS-SCAN-POS
+           END-IF
+       END-PERFORM
+
+       IF WS-CURR-LINE-LEN not = WS-DATA-COLS THEN
+           DISPLAY "MAIN8: LINE " WS-FILE-LINE-NUM " IS "
+                   WS-CURR-LINE-LEN " CHARACTERS, EXPECTED "
+                   WS-DATA-COLS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
 
-MOVE 2 to lineCounter
-PERFORM UNTIL lineCounter = 102
        SET charCounter to 2
-       PERFORM UNTIL charCounter = 102
+       PERFORM UNTIL charCounter = NUM-COLS
            COMPUTE fakeCounter1 = charCounter - 1
-           COMPUTE fakeCounter2 = lineCounter - 1
-           COMPUTE fakeCounter3 = charCounter + 1
-           COMPUTE fakeCounter4 = lineCounter + 1
-           IF WS-B(lineCounter, fakeCounter1) > WS-B(lineCounter, charCounter) and 
-           WS-B(lineCounter, fakeCounter3) > WS-B(lineCounter, charCounter) and 
-           WS-B(fakeCounter2, charCounter) > WS-B(lineCounter, charCounter) and 
-           WS-B(fakeCounter4, charCounter) > WS-B(lineCounter, charCounter) THEN
-               MOVE WS-B(lineCounter, charCounter) to temp
-               *> display temp space with no advancing
-               COMPUTE Total = Total + temp + 1
+           IF currLine(fakeCounter1:1) < "0" or
+              currLine(fakeCounter1:1) > "9" THEN
+               DISPLAY "MAIN8: LINE " WS-FILE-LINE-NUM
+                       " HAS A NON-DIGIT CHARACTER AT COLUMN "
+                       fakeCounter1
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
            END-IF
            COMPUTE charCounter = charCounter + 1
-       END-PERFORM
-       *> display ""
-       *> display "-----"
+       END-PERFORM.
 
-       COMPUTE lineCounter = lineCounter + 1
-END-PERFORM
+*> ---------------------------------------------------------------
+*> 2000-SIZE-BASIN
+*> Floods outward from WS-BASIN-ROW/WS-BASIN-COL (a known low
+*> point) using an explicit stack, growing WS-BASIN-SIZE by one
+*> for every unvisited, non-wall cell reached. A wall is a cell
+*> valued 9, or the "10" border sentinel that surrounds the grid.
+*> ---------------------------------------------------------------
+2000-SIZE-BASIN.
+       MOVE 0 TO WS-STACK-TOP
+       MOVE 0 TO WS-BASIN-SIZE
 
-DISPLAY "Count:" SPACE Total
+       MOVE WS-BASIN-ROW TO WS-PUSH-ROW
+       MOVE WS-BASIN-COL TO WS-PUSH-COL
+       PERFORM 2050-PUSH-IF-NEW
 
-STOP RUN.
+       PERFORM UNTIL WS-STACK-TOP = 0
+           MOVE WS-BS-ROW(WS-STACK-TOP) TO WS-BASIN-ROW
+           MOVE WS-BS-COL(WS-STACK-TOP) TO WS-BASIN-COL
+           SUBTRACT 1 FROM WS-STACK-TOP
+
+           COMPUTE WS-PUSH-ROW = WS-BASIN-ROW - 1
+           MOVE WS-BASIN-COL TO WS-PUSH-COL
+           PERFORM 2050-PUSH-IF-NEW
+
+           COMPUTE WS-PUSH-ROW = WS-BASIN-ROW + 1
+           MOVE WS-BASIN-COL TO WS-PUSH-COL
+           PERFORM 2050-PUSH-IF-NEW
+
+           MOVE WS-BASIN-ROW TO WS-PUSH-ROW
+           COMPUTE WS-PUSH-COL = WS-BASIN-COL - 1
+           PERFORM 2050-PUSH-IF-NEW
+
+           MOVE WS-BASIN-ROW TO WS-PUSH-ROW
+           COMPUTE WS-PUSH-COL = WS-BASIN-COL + 1
+           PERFORM 2050-PUSH-IF-NEW
+       END-PERFORM.
+
+*> ---------------------------------------------------------------
+*> 2050-PUSH-IF-NEW
+*> Pushes WS-PUSH-ROW/WS-PUSH-COL onto the basin stack and counts
+*> it, unless it has already been visited or it is a wall cell.
+*> ---------------------------------------------------------------
+2050-PUSH-IF-NEW.
+       IF WS-VCOL(WS-PUSH-ROW, WS-PUSH-COL) = 0 and
+          WS-B(WS-PUSH-ROW, WS-PUSH-COL) not = "09" and
+          WS-B(WS-PUSH-ROW, WS-PUSH-COL) not = "10" THEN
+           MOVE 1 TO WS-VCOL(WS-PUSH-ROW, WS-PUSH-COL)
+           ADD 1 TO WS-STACK-TOP
+           MOVE WS-PUSH-ROW TO WS-BS-ROW(WS-STACK-TOP)
+           MOVE WS-PUSH-COL TO WS-BS-COL(WS-STACK-TOP)
+           ADD 1 TO WS-BASIN-SIZE
+       END-IF.
+
+*> ---------------------------------------------------------------
+*> 2200-UPDATE-TOP-3-BASINS
+*> Keeps WS-BASIN-1/2/3 as the three largest basin sizes seen,
+*> largest first.
+*> ---------------------------------------------------------------
+2200-UPDATE-TOP-3-BASINS.
+       IF WS-BASIN-SIZE > WS-BASIN-1 THEN
+           MOVE WS-BASIN-2 TO WS-BASIN-3
+           MOVE WS-BASIN-1 TO WS-BASIN-2
+           MOVE WS-BASIN-SIZE TO WS-BASIN-1
+       ELSE
+           IF WS-BASIN-SIZE > WS-BASIN-2 THEN
+               MOVE WS-BASIN-2 TO WS-BASIN-3
+               MOVE WS-BASIN-SIZE TO WS-BASIN-2
+           ELSE
+               IF WS-BASIN-SIZE > WS-BASIN-3 THEN
+                   MOVE WS-BASIN-SIZE TO WS-BASIN-3
+               END-IF
+           END-IF
+       END-IF.
