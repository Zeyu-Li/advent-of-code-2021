@@ -0,0 +1,32 @@
+*> GRIDLAY -- shared grid layout for the AoC day-9 family of programs
+*> (the low-point/risk scanner, and any future basin-sizing, report
+*> writing, or visualization routine that needs the same grid in
+*> memory). Provisioned to WS-MAX-ROWS x WS-MAX-COLS; only the row
+*> dimension is OCCURS ... DEPENDING ON -- a second DEPENDING ON for
+*> the column dimension nested inside it is unreliable once NUM-COLS
+*> changes between activations of the table within one run (as
+*> happens zone to zone in batch mode), so columns are held at their
+*> provisioned ceiling and NUM-COLS alone governs how much of each
+*> row a consuming program's loops touch.
+01 WS-MAX-ROWS PIC 9(4) value 1002.
+01 WS-MAX-COLS PIC 9(4) value 202.
+01 WS-DATA-ROWS PIC 9(4) value 0.
+01 WS-DATA-COLS PIC 9(4) value 0.
+01 NUM-ROWS PIC 9(4) value 0.
+01 NUM-COLS PIC 9(4) value 0.
+
+01 State.
+       02 WS-A occurs 1 to 1002 times depending on NUM-ROWS INDEXED BY J.
+           03 WS-B PIC X(11) value 10 OCCURS 202 TIMES INDEXED BY I.
+
+*> visited flags used when tracing the outward extent of a basin
+01 State2.
+       02 WS-VROW occurs 1 to 1002 times depending on NUM-ROWS.
+           03 WS-VCOL PIC 9 value 0 OCCURS 202 TIMES.
+
+*> low-point flags, set as the scan finds them -- kept alongside the
+*> grid so a visualization routine can mark the same cells the scan
+*> scored without re-deriving them
+01 State3.
+       02 WS-LPROW occurs 1 to 1002 times depending on NUM-ROWS.
+           03 WS-LPFLAG PIC 9 value 0 OCCURS 202 TIMES.
